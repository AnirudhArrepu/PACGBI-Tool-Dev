@@ -1,15 +1,79 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. UninitializedVars.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT UV-INPUT-FILE ASSIGN TO "UVINFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-UV-INPUT-STATUS.
+
+    SELECT UV-OUTPUT-FILE ASSIGN TO "UVOUTFIL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-UV-OUTPUT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  UV-INPUT-FILE.
+    COPY UVINREC.
+
+FD  UV-OUTPUT-FILE.
+    COPY UVOUTREC.
+
 WORKING-STORAGE SECTION.
-01 WS-NUMBER1    PIC 9(5).
-01 WS-NUMBER2    PIC 9(5).
-01 WS-RESULT     PIC 9(5).
+01 WS-NUMBER1            PIC 9(5).
+01 WS-NUMBER2            PIC 9(5).
+01 WS-RESULT             PIC 9(6).
+01 WS-UV-INPUT-STATUS    PIC X(2) VALUE SPACES.
+01 WS-UV-OUTPUT-STATUS   PIC X(2) VALUE SPACES.
+01 WS-EOF-SWITCH         PIC X VALUE 'N'.
+    88 END-OF-UV-INPUT          VALUE 'Y'.
+01 RC-FILE-OPEN-ERROR    PIC 9(2) VALUE 99.
 
 PROCEDURE DIVISION.
-    ADD WS-NUMBER1 TO WS-NUMBER2 GIVING WS-RESULT.
-   
-    DISPLAY "Result: " WS-RESULT.
+0000-MAIN-PROCESS.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORDS
+        UNTIL END-OF-UV-INPUT
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT UV-INPUT-FILE
+    IF WS-UV-INPUT-STATUS NOT = "00"
+        DISPLAY "FATAL: Unable to open UVINFILE - status "
+            WS-UV-INPUT-STATUS
+        MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT UV-OUTPUT-FILE
+    IF WS-UV-OUTPUT-STATUS NOT = "00"
+        DISPLAY "FATAL: Unable to open UVOUTFIL - status "
+            WS-UV-OUTPUT-STATUS
+        MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 2100-READ-INPUT-RECORD.
+
+2000-PROCESS-RECORDS.
+    MOVE UV-NUMBER1 TO WS-NUMBER1
+    MOVE UV-NUMBER2 TO WS-NUMBER2
+    ADD WS-NUMBER1 TO WS-NUMBER2 GIVING WS-RESULT
+    DISPLAY "Result: " WS-RESULT
+    PERFORM 2200-WRITE-OUTPUT-RECORD
+    PERFORM 2100-READ-INPUT-RECORD.
+
+2100-READ-INPUT-RECORD.
+    READ UV-INPUT-FILE
+        AT END
+            SET END-OF-UV-INPUT TO TRUE
+    END-READ.
+
+2200-WRITE-OUTPUT-RECORD.
+    MOVE UV-TRAN-ID TO UV-OUT-TRAN-ID
+    MOVE WS-RESULT TO UV-OUT-RESULT
+    WRITE UV-OUTPUT-RECORD.
 
-    STOP RUN.
\ No newline at end of file
+9000-TERMINATE.
+    CLOSE UV-INPUT-FILE
+    CLOSE UV-OUTPUT-FILE.
