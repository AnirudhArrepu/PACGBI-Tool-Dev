@@ -0,0 +1,13 @@
+*> AUDITREC - Audit trail record for BankOverflow.
+*> One record per posting (normal or adjustment) against TOTAL-AMOUNT,
+*> retained so reconciliation can answer "why is the total what it is".
+01  AUDIT-RECORD.
+    05  AUDIT-RUN-DATE           PIC X(10).
+    05  FILLER                   PIC X(1)  VALUE SPACE.
+    05  AUDIT-RUN-TIME           PIC X(8).
+    05  FILLER                   PIC X(1)  VALUE SPACE.
+    05  AUDIT-TRAN-TYPE          PIC X(10).
+    05  FILLER                   PIC X(1)  VALUE SPACE.
+    05  AUDIT-TRAN-AMOUNT        PIC S9(7)V99.
+    05  FILLER                   PIC X(1)  VALUE SPACE.
+    05  AUDIT-RESULTING-TOTAL    PIC 9(7)V99.
