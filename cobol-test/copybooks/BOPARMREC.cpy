@@ -0,0 +1,5 @@
+*> BOPARMREC - Control/parameter record for BankOverflow.
+*> Optional override card; when present, PARM-TXN-THRESHOLD replaces
+*> the hardcoded default per-transaction reasonableness threshold.
+01  BO-PARAMETER-RECORD.
+    05  PARM-TXN-THRESHOLD       PIC 9(7)V99.
