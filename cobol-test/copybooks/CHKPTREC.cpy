@@ -0,0 +1,14 @@
+*> CHKPTREC - Checkpoint record for BankLoopError.
+*> Appended once per iteration; the last record in the file reflects
+*> where COUNTER/TOTAL stood when the run last checkpointed.
+*> CHKPT-STATUS marks whether that last record was a mid-loop
+*> checkpoint (restart from it) or the final record of a run that
+*> completed normally (start the next run fresh instead).
+01  CHECKPOINT-RECORD.
+    05  CHKPT-COUNTER           PIC 9(2).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  CHKPT-TOTAL             PIC 9(5).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  CHKPT-STATUS            PIC X(1).
+        88  CHKPT-IN-PROGRESS         VALUE 'I'.
+        88  CHKPT-COMPLETE            VALUE 'C'.
