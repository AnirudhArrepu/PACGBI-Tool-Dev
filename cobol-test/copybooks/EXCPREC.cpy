@@ -0,0 +1,9 @@
+*> EXCPREC - Exception report record for BankOverflow.
+*> One line written whenever an overflow condition is detected,
+*> so operations can be paged instead of finding a bad total later.
+01  EXCEPTION-RECORD.
+    05  EXCP-RUN-DATE           PIC X(10).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  EXCP-RUN-TIME           PIC X(8).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  EXCP-MESSAGE            PIC X(60).
