@@ -0,0 +1,8 @@
+*> GLEXTREC - Nightly general ledger extract record for BankOverflow.
+*> One record per run, picked up by the GL interface.
+01  GL-EXTRACT-RECORD.
+    05  GL-BATCH-ID              PIC X(10).
+    05  FILLER                   PIC X(1)  VALUE SPACE.
+    05  GL-RUN-DATE              PIC X(10).
+    05  FILLER                   PIC X(1)  VALUE SPACE.
+    05  GL-FINAL-TOTAL           PIC 9(7)V99.
