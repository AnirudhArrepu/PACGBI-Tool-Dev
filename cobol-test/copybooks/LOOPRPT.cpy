@@ -0,0 +1,4 @@
+*> LOOPRPT - Print-file line layout for BankLoopError.
+*> Used both for the run-date heading and for each COUNTER/TOTAL line.
+01  LOOP-REPORT-LINE.
+    05  RPT-LINE                PIC X(80).
