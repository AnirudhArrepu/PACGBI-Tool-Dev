@@ -0,0 +1,5 @@
+*> PARMREC - Control/parameter record for BankLoopError.
+*> Optional override card; when present, PARM-LIMIT replaces the
+*> hardcoded default loop limit.
+01  PARAMETER-RECORD.
+    05  PARM-LIMIT              PIC 9(2).
