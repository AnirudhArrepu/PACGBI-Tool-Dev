@@ -0,0 +1,3 @@
+*> RECONREC - Print-file line layout for the daily reconciliation report.
+01  RECON-REPORT-LINE.
+    05  RECON-LINE              PIC X(80).
