@@ -0,0 +1,6 @@
+*> SUSPREC - Suspense/reject record for BankOverflow.
+*> Written for any transaction held out of posting, with a reason.
+01  SUSPENSE-RECORD.
+    05  SUSP-TRAN-AMOUNT        PIC 9(7)V99.
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  SUSP-REASON             PIC X(50).
