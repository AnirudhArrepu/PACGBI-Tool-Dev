@@ -0,0 +1,12 @@
+*> TRANREC - Input transaction record for BankOverflow.
+*> One record per transaction, read sequentially in batch.
+*> TRAN-TYPE distinguishes a normal posting from a correction
+*> (adjustment) entry; TRAN-SIGN only applies to adjustments.
+01  TRAN-RECORD.
+    05  TRAN-TYPE               PIC X(1).
+        88  TRAN-IS-POSTING             VALUE 'P'.
+        88  TRAN-IS-ADJUSTMENT          VALUE 'A'.
+    05  TRAN-SIGN                PIC X(1).
+        88  TRAN-SIGN-ADD               VALUE '+'.
+        88  TRAN-SIGN-SUBTRACT          VALUE '-'.
+    05  TRAN-AMOUNT              PIC 9(7)V99.
