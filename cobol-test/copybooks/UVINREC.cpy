@@ -0,0 +1,6 @@
+*> UVINREC - Input transaction record for UninitializedVars.
+*> One record per operand pair to be added.
+01  UV-INPUT-RECORD.
+    05  UV-TRAN-ID              PIC X(6).
+    05  UV-NUMBER1               PIC 9(5).
+    05  UV-NUMBER2               PIC 9(5).
