@@ -0,0 +1,6 @@
+*> UVOUTREC - Output result record for UninitializedVars.
+*> One record per input pair processed, for downstream consumption.
+01  UV-OUTPUT-RECORD.
+    05  UV-OUT-TRAN-ID           PIC X(6).
+    05  FILLER                   PIC X(1)  VALUE SPACE.
+    05  UV-OUT-RESULT            PIC 9(6).
