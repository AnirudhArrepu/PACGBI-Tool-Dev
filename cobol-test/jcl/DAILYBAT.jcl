@@ -0,0 +1,67 @@
+//DAILYBAT JOB (ACCT),'DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*  DAILY BATCH STREAM
+//*  Runs BankOverflow, BankLoopError, and UninitializedVars in
+//*  sequence, then rolls the retained outputs up into the daily
+//*  reconciliation report. Each downstream step's COND tests
+//*  BankOverflow's RC with (16,GE,STEP010) so only its severe
+//*  overflow condition (RC 16) stops the chain - a threshold
+//*  violation or data exception (RC 8 / RC 4) is recorded in the
+//*  exception report but does not block reconciliation.
+//*
+//*  Output DDs the programs OPEN OUTPUT fresh every run (SUSPFILE,
+//*  EXCPFILE, AUDITFIL, GLEXTRCT, UVOUTFIL, RECONRPT) use DISP=OLD so
+//*  allocation doesn't fail once the dataset is cataloged - they rely
+//*  on a one-time setup step (not shown) to allocate the dataset
+//*  before day one. LOOPRPT and LOOPCHKP use DISP=MOD because
+//*  BankLoopError OPENs them EXTEND on a restart, so they're allowed
+//*  to be created fresh by the job itself.
+//*
+//STEP010  EXEC PGM=BANKOVFL
+//STEPLIB  DD DSN=PACGBI.LOAD,DISP=SHR
+//TRANFILE DD DSN=PACGBI.DAILY.TRANFILE,DISP=SHR
+//BOPARM   DD DSN=PACGBI.DAILY.BOPARM,DISP=SHR
+//SUSPFILE DD DSN=PACGBI.DAILY.SUSPFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EXCPFILE DD DSN=PACGBI.DAILY.EXCPFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITFIL DD DSN=PACGBI.DAILY.AUDITFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GLEXTRCT DD DSN=PACGBI.DAILY.GLEXTRACT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=BANKLOOP,COND=(16,GE,STEP010)
+//STEPLIB  DD DSN=PACGBI.LOAD,DISP=SHR
+//LOOPPARM DD DSN=PACGBI.DAILY.LOOPPARM,DISP=SHR
+//LOOPRPT  DD DSN=PACGBI.DAILY.LOOPRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//LOOPCHKP DD DSN=PACGBI.DAILY.LOOPCHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=UNINVARS,COND=((16,GE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PACGBI.LOAD,DISP=SHR
+//UVINFILE DD DSN=PACGBI.DAILY.UVINFILE,DISP=SHR
+//UVOUTFIL DD DSN=PACGBI.DAILY.UVOUTFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=RECONRPT,
+//             COND=((16,GE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD DSN=PACGBI.LOAD,DISP=SHR
+//AUDITFIL DD DSN=PACGBI.DAILY.AUDITFILE,DISP=SHR
+//LOOPCHKP DD DSN=PACGBI.DAILY.LOOPCHKPT,DISP=SHR
+//UVOUTFIL DD DSN=PACGBI.DAILY.UVOUTFILE,DISP=SHR
+//RECONRPT DD DSN=PACGBI.DAILY.RECONRPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
