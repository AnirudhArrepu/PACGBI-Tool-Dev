@@ -0,0 +1,194 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconciliationReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BANK-AUDIT-FILE ASSIGN TO "AUDITFIL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BANK-AUDIT-STATUS.
+
+    SELECT LOOP-CHECKPOINT-FILE ASSIGN TO "LOOPCHKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOOP-CHKPT-STATUS.
+
+    SELECT UV-OUTPUT-FILE ASSIGN TO "UVOUTFIL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-UV-OUTPUT-STATUS.
+
+    SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RECON-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BANK-AUDIT-FILE.
+    COPY AUDITREC.
+
+FD  LOOP-CHECKPOINT-FILE.
+    COPY CHKPTREC.
+
+FD  UV-OUTPUT-FILE.
+    COPY UVOUTREC.
+
+FD  RECON-REPORT-FILE.
+    COPY RECONREC.
+
+WORKING-STORAGE SECTION.
+01 WS-BANK-AUDIT-STATUS     PIC X(2) VALUE SPACES.
+01 WS-LOOP-CHKPT-STATUS     PIC X(2) VALUE SPACES.
+01 WS-UV-OUTPUT-STATUS      PIC X(2) VALUE SPACES.
+01 WS-RECON-REPORT-STATUS   PIC X(2) VALUE SPACES.
+
+01 WS-EOF-SWITCH            PIC X VALUE 'N'.
+    88 END-OF-FILE                 VALUE 'Y'.
+
+01 RC-FILE-OPEN-ERROR       PIC 9(2) VALUE 99.
+
+01 WS-BANK-TOTAL            PIC 9(7)V99 VALUE ZEROS.
+01 WS-BANK-AVAILABLE        PIC X(3) VALUE "NO".
+    88 BANK-DATA-AVAILABLE          VALUE "YES".
+
+01 WS-LOOP-TOTAL            PIC 9(5) VALUE ZEROS.
+01 WS-LOOP-AVAILABLE        PIC X(3) VALUE "NO".
+    88 LOOP-DATA-AVAILABLE          VALUE "YES".
+
+01 WS-UV-TOTAL              PIC 9(7) VALUE ZEROS.
+01 WS-UV-AVAILABLE          PIC X(3) VALUE "NO".
+    88 UV-DATA-AVAILABLE            VALUE "YES".
+
+01 WS-RUN-DATE-TIME.
+    05  WS-CURR-YYYY             PIC 9(4).
+    05  WS-CURR-MM               PIC 9(2).
+    05  WS-CURR-DD               PIC 9(2).
+    05  FILLER                   PIC X(13).
+01 WS-RUN-DATE               PIC X(10).
+
+01 WS-HEADING-LINE.
+    05  FILLER                   PIC X(28) VALUE
+        "DAILY RECONCILIATION REPORT".
+    05  FILLER                   PIC X(11) VALUE " RUN DATE: ".
+    05  HDG-RUN-DATE             PIC X(10).
+
+01 WS-BANK-LINE.
+    05  FILLER                   PIC X(29) VALUE
+        "BANKOVERFLOW FINAL TOTAL..: ".
+    05  BL-TOTAL                 PIC Z,ZZZ,ZZ9.99.
+    05  FILLER                   PIC X(1) VALUE SPACE.
+    05  BL-AVAILABLE             PIC X(13).
+
+01 WS-LOOP-LINE.
+    05  FILLER                   PIC X(29) VALUE
+        "BANKLOOPERROR FINAL TOTAL.: ".
+    05  LL-TOTAL                 PIC Z,ZZZ,ZZ9.
+    05  FILLER                   PIC X(1) VALUE SPACE.
+    05  LL-AVAILABLE             PIC X(13).
+
+01 WS-UV-LINE.
+    05  FILLER                   PIC X(32) VALUE
+        "UNINITIALIZEDVARS RESULT SUM.: ".
+    05  UL-TOTAL                 PIC Z,ZZZ,ZZ9.
+    05  FILLER                   PIC X(1) VALUE SPACE.
+    05  UL-AVAILABLE             PIC X(13).
+
+PROCEDURE DIVISION.
+0000-MAIN-PROCESS.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-COLLECT-BANK-TOTAL
+    PERFORM 3000-COLLECT-LOOP-TOTAL
+    PERFORM 4000-COLLECT-UV-TOTAL
+    PERFORM 8000-WRITE-REPORT
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-TIME
+    STRING WS-CURR-YYYY "-" WS-CURR-MM "-" WS-CURR-DD
+        DELIMITED BY SIZE INTO WS-RUN-DATE
+    OPEN OUTPUT RECON-REPORT-FILE
+    IF WS-RECON-REPORT-STATUS NOT = "00"
+        DISPLAY "FATAL: Unable to open RECONRPT - status "
+            WS-RECON-REPORT-STATUS
+        MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+2000-COLLECT-BANK-TOTAL.
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT BANK-AUDIT-FILE
+    IF WS-BANK-AUDIT-STATUS = "00"
+        SET BANK-DATA-AVAILABLE TO TRUE
+        PERFORM UNTIL END-OF-FILE
+            READ BANK-AUDIT-FILE
+                AT END
+                    SET END-OF-FILE TO TRUE
+                NOT AT END
+                    MOVE AUDIT-RESULTING-TOTAL TO WS-BANK-TOTAL
+            END-READ
+        END-PERFORM
+        CLOSE BANK-AUDIT-FILE
+    END-IF.
+
+3000-COLLECT-LOOP-TOTAL.
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT LOOP-CHECKPOINT-FILE
+    IF WS-LOOP-CHKPT-STATUS = "00"
+        SET LOOP-DATA-AVAILABLE TO TRUE
+        PERFORM UNTIL END-OF-FILE
+            READ LOOP-CHECKPOINT-FILE
+                AT END
+                    SET END-OF-FILE TO TRUE
+                NOT AT END
+                    MOVE CHKPT-TOTAL TO WS-LOOP-TOTAL
+            END-READ
+        END-PERFORM
+        CLOSE LOOP-CHECKPOINT-FILE
+    END-IF.
+
+4000-COLLECT-UV-TOTAL.
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT UV-OUTPUT-FILE
+    IF WS-UV-OUTPUT-STATUS = "00"
+        SET UV-DATA-AVAILABLE TO TRUE
+        PERFORM UNTIL END-OF-FILE
+            READ UV-OUTPUT-FILE
+                AT END
+                    SET END-OF-FILE TO TRUE
+                NOT AT END
+                    ADD UV-OUT-RESULT TO WS-UV-TOTAL
+            END-READ
+        END-PERFORM
+        CLOSE UV-OUTPUT-FILE
+    END-IF.
+
+8000-WRITE-REPORT.
+    MOVE WS-RUN-DATE TO HDG-RUN-DATE
+    WRITE RECON-LINE FROM WS-HEADING-LINE
+
+    MOVE WS-BANK-TOTAL TO BL-TOTAL
+    IF BANK-DATA-AVAILABLE
+        MOVE SPACES TO BL-AVAILABLE
+    ELSE
+        MOVE "NOT AVAILABLE" TO BL-AVAILABLE
+    END-IF
+    WRITE RECON-LINE FROM WS-BANK-LINE
+
+    MOVE WS-LOOP-TOTAL TO LL-TOTAL
+    IF LOOP-DATA-AVAILABLE
+        MOVE SPACES TO LL-AVAILABLE
+    ELSE
+        MOVE "NOT AVAILABLE" TO LL-AVAILABLE
+    END-IF
+    WRITE RECON-LINE FROM WS-LOOP-LINE
+
+    MOVE WS-UV-TOTAL TO UL-TOTAL
+    IF UV-DATA-AVAILABLE
+        MOVE SPACES TO UL-AVAILABLE
+    ELSE
+        MOVE "NOT AVAILABLE" TO UL-AVAILABLE
+    END-IF
+    WRITE RECON-LINE FROM WS-UV-LINE.
+
+9000-TERMINATE.
+    CLOSE RECON-REPORT-FILE
+    DISPLAY "Reconciliation report complete - see RECONRPT.".
