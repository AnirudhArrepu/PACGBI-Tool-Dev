@@ -1,21 +1,338 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BankOverflow.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+    SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT BO-PARAMETER-FILE ASSIGN TO "BOPARM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BO-PARM-STATUS.
+
+    SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GL-EXTRACT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  TRAN-FILE.
+    COPY TRANREC.
+
+FD  SUSPENSE-FILE.
+    COPY SUSPREC.
+
+FD  EXCEPTION-FILE.
+    COPY EXCPREC.
+
+FD  AUDIT-FILE.
+    COPY AUDITREC.
+
+FD  BO-PARAMETER-FILE.
+    COPY BOPARMREC.
+
+FD  GL-EXTRACT-FILE.
+    COPY GLEXTREC.
+
 WORKING-STORAGE SECTION.
-01 TOTAL-AMOUNT     PIC 9(5) VALUE ZEROS.
-01 TRANSACTION-AMT  PIC 9(5).
+01 TOTAL-AMOUNT             PIC 9(7)V99 VALUE ZEROS.
+01 TRANSACTION-AMT          PIC 9(7)V99.
+01 WS-TOTAL-LIMIT           PIC 9(7)V99 VALUE 9999999.99.
+01 WS-PROPOSED-TOTAL        PIC 9(8)V99.
+01 WS-ADJUSTMENT-AMT        PIC S9(7)V99.
+01 WS-ADJ-PROPOSED-TOTAL    PIC S9(8)V99.
+01 WS-TRAN-FILE-STATUS      PIC X(2) VALUE SPACES.
+01 WS-SUSPENSE-FILE-STATUS  PIC X(2) VALUE SPACES.
+01 WS-EXCEPTION-FILE-STATUS PIC X(2) VALUE SPACES.
+01 WS-AUDIT-FILE-STATUS     PIC X(2) VALUE SPACES.
+01 WS-BO-PARM-STATUS        PIC X(2) VALUE SPACES.
+01 WS-GL-EXTRACT-STATUS     PIC X(2) VALUE SPACES.
+01 WS-BATCH-ID               PIC X(10) VALUE "BANKOVFL01".
+01 WS-EOF-SWITCH            PIC X VALUE 'N'.
+    88 END-OF-TRAN-FILE            VALUE 'Y'.
+01 WS-OVERFLOW-SWITCH       PIC X VALUE 'N'.
+    88 OVERFLOW-OCCURRED           VALUE 'Y'.
+01 WS-THRESHOLD-SWITCH      PIC X VALUE 'N'.
+    88 THRESHOLD-VIOLATION-OCCURRED VALUE 'Y'.
+01 WS-DATA-EXCEPTION-SWITCH PIC X VALUE 'N'.
+    88 DATA-EXCEPTION-OCCURRED     VALUE 'Y'.
+01 WS-TXN-THRESHOLD         PIC 9(7)V99 VALUE 10000.00.
+01 WS-RUN-DATE-TIME.
+    05  WS-RUN-DATE              PIC X(10).
+    05  WS-RUN-TIME              PIC X(8).
+01 WS-CURRENT-DATE-TIME.
+    05  WS-CURR-YYYY             PIC 9(4).
+    05  WS-CURR-MM               PIC 9(2).
+    05  WS-CURR-DD               PIC 9(2).
+    05  WS-CURR-HH               PIC 9(2).
+    05  WS-CURR-MIN              PIC 9(2).
+    05  WS-CURR-SS               PIC 9(2).
+    05  FILLER                   PIC X(9).
+01 RC-OVERFLOW-DETECTED     PIC 9(2) VALUE 16.
+01 RC-THRESHOLD-VIOLATION   PIC 9(2) VALUE 08.
+01 RC-DATA-EXCEPTION        PIC 9(2) VALUE 04.
+01 RC-FILE-OPEN-ERROR       PIC 9(2) VALUE 99.
+01 WS-EXCP-MESSAGE-TEXT     PIC X(60).
+01 WS-ADJ-SIGN-OK-SWITCH    PIC X VALUE 'Y'.
+    88 ADJ-SIGN-OK                 VALUE 'Y'.
 
 PROCEDURE DIVISION.
-    DISPLAY "Enter transaction amount: " WITH NO ADVANCING.
-    ACCEPT TRANSACTION-AMT.
-    
-    ADD TRANSACTION-AMT TO TOTAL-AMOUNT.
-    
-    IF TOTAL-AMOUNT > 99999
-        DISPLAY "ERROR: Overflow occurred in total amount calculation."
+0000-MAIN-PROCESS.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-TRANSACTIONS
+        UNTIL END-OF-TRAN-FILE
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    STRING WS-CURR-YYYY "-" WS-CURR-MM "-" WS-CURR-DD
+        DELIMITED BY SIZE INTO WS-RUN-DATE
+    STRING WS-CURR-HH ":" WS-CURR-MIN ":" WS-CURR-SS
+        DELIMITED BY SIZE INTO WS-RUN-TIME
+    OPEN INPUT TRAN-FILE
+    IF WS-TRAN-FILE-STATUS NOT = "00"
+        DISPLAY "FATAL: Unable to open TRANFILE - status "
+            WS-TRAN-FILE-STATUS
+        MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT SUSPENSE-FILE
+    IF WS-SUSPENSE-FILE-STATUS NOT = "00"
+        DISPLAY "FATAL: Unable to open SUSPFILE - status "
+            WS-SUSPENSE-FILE-STATUS
+        MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT EXCEPTION-FILE
+    IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+        DISPLAY "FATAL: Unable to open EXCPFILE - status "
+            WS-EXCEPTION-FILE-STATUS
+        MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT AUDIT-FILE
+    IF WS-AUDIT-FILE-STATUS NOT = "00"
+        DISPLAY "FATAL: Unable to open AUDITFIL - status "
+            WS-AUDIT-FILE-STATUS
+        MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT GL-EXTRACT-FILE
+    IF WS-GL-EXTRACT-STATUS NOT = "00"
+        DISPLAY "FATAL: Unable to open GLEXTRCT - status "
+            WS-GL-EXTRACT-STATUS
+        MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 1050-READ-BO-PARAMETER
+    PERFORM 2100-READ-TRANSACTION.
+
+1050-READ-BO-PARAMETER.
+    OPEN INPUT BO-PARAMETER-FILE
+    IF WS-BO-PARM-STATUS = "00"
+        READ BO-PARAMETER-FILE
+            AT END
+                DISPLAY "Parameter file empty - using default threshold: "
+                    WS-TXN-THRESHOLD
+            NOT AT END
+                MOVE PARM-TXN-THRESHOLD TO WS-TXN-THRESHOLD
+                DISPLAY "Per-transaction threshold overridden: "
+                    WS-TXN-THRESHOLD
+        END-READ
+        CLOSE BO-PARAMETER-FILE
     ELSE
-        DISPLAY "Updated Total Amount: " TOTAL-AMOUNT.
+        DISPLAY "No parameter file found - using default threshold: "
+            WS-TXN-THRESHOLD
     END-IF.
 
-    STOP RUN.
+2000-PROCESS-TRANSACTIONS.
+    EVALUATE TRUE
+        WHEN TRAN-IS-POSTING
+            MOVE TRAN-AMOUNT TO TRANSACTION-AMT
+            PERFORM 2200-POST-TRANSACTION
+        WHEN TRAN-IS-ADJUSTMENT
+            PERFORM 2600-PROCESS-ADJUSTMENT
+        WHEN OTHER
+            PERFORM 2700-REJECT-INVALID-TYPE
+    END-EVALUATE
+    PERFORM 2100-READ-TRANSACTION.
+
+2100-READ-TRANSACTION.
+    READ TRAN-FILE
+        AT END
+            SET END-OF-TRAN-FILE TO TRUE
+    END-READ.
+
+2200-POST-TRANSACTION.
+    IF TRANSACTION-AMT > WS-TXN-THRESHOLD
+        PERFORM 2250-REJECT-THRESHOLD
+    ELSE
+        COMPUTE WS-PROPOSED-TOTAL = TOTAL-AMOUNT + TRANSACTION-AMT
+        IF WS-PROPOSED-TOTAL > WS-TOTAL-LIMIT
+            PERFORM 2300-REJECT-TO-SUSPENSE
+        ELSE
+            MOVE WS-PROPOSED-TOTAL TO TOTAL-AMOUNT
+            DISPLAY "Updated Total Amount: " TOTAL-AMOUNT
+            PERFORM 2500-WRITE-AUDIT-RECORD
+        END-IF
+    END-IF.
+
+2250-REJECT-THRESHOLD.
+    SET THRESHOLD-VIOLATION-OCCURRED TO TRUE
+    MOVE TRANSACTION-AMT TO SUSP-TRAN-AMOUNT
+    MOVE "EXCEEDS PER-TRANSACTION REASONABLENESS THRESHOLD"
+        TO SUSP-REASON
+    WRITE SUSPENSE-RECORD
+    DISPLAY "WARNING: Transaction " TRANSACTION-AMT
+        " exceeds threshold - routed to suspense."
+    MOVE "THRESHOLD: TRANSACTION EXCEEDS REASONABLENESS LIMIT"
+        TO WS-EXCP-MESSAGE-TEXT
+    PERFORM 2400-WRITE-EXCEPTION.
+
+2500-WRITE-AUDIT-RECORD.
+    MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+    MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+    MOVE "POSTING" TO AUDIT-TRAN-TYPE
+    MOVE TRANSACTION-AMT TO AUDIT-TRAN-AMOUNT
+    MOVE TOTAL-AMOUNT TO AUDIT-RESULTING-TOTAL
+    WRITE AUDIT-RECORD.
+
+2600-PROCESS-ADJUSTMENT.
+    SET ADJ-SIGN-OK TO TRUE
+    EVALUATE TRUE
+        WHEN TRAN-SIGN-ADD
+            MOVE TRAN-AMOUNT TO WS-ADJUSTMENT-AMT
+        WHEN TRAN-SIGN-SUBTRACT
+            COMPUTE WS-ADJUSTMENT-AMT = 0 - TRAN-AMOUNT
+        WHEN OTHER
+            MOVE 'N' TO WS-ADJ-SIGN-OK-SWITCH
+            PERFORM 2680-REJECT-INVALID-SIGN
+    END-EVALUATE
+    IF ADJ-SIGN-OK
+        PERFORM 2690-APPLY-ADJUSTMENT
+    END-IF.
+
+2690-APPLY-ADJUSTMENT.
+    COMPUTE WS-ADJ-PROPOSED-TOTAL = TOTAL-AMOUNT + WS-ADJUSTMENT-AMT
+    IF WS-ADJ-PROPOSED-TOTAL < 0
+        SET DATA-EXCEPTION-OCCURRED TO TRUE
+        MOVE TRAN-AMOUNT TO SUSP-TRAN-AMOUNT
+        MOVE "ADJUSTMENT WOULD MAKE TOTAL-AMOUNT NEGATIVE"
+            TO SUSP-REASON
+        WRITE SUSPENSE-RECORD
+        DISPLAY "WARNING: Adjustment " TRAN-AMOUNT
+            " rejected - would make total negative."
+        MOVE "DATA EXCEPTION: ADJUSTMENT WOULD MAKE TOTAL NEGATIVE"
+            TO WS-EXCP-MESSAGE-TEXT
+        PERFORM 2400-WRITE-EXCEPTION
+    ELSE
+        IF WS-ADJ-PROPOSED-TOTAL > WS-TOTAL-LIMIT
+            SET OVERFLOW-OCCURRED TO TRUE
+            MOVE TRAN-AMOUNT TO SUSP-TRAN-AMOUNT
+            MOVE "ADJUSTMENT - WOULD EXCEED TOTAL-AMOUNT LIMIT"
+                TO SUSP-REASON
+            WRITE SUSPENSE-RECORD
+            MOVE "OVERFLOW: ADJUSTMENT REJECTED TO SUSPENSE"
+                TO WS-EXCP-MESSAGE-TEXT
+            PERFORM 2400-WRITE-EXCEPTION
+        ELSE
+            MOVE WS-ADJ-PROPOSED-TOTAL TO TOTAL-AMOUNT
+            DISPLAY "Adjustment applied. Updated Total Amount: "
+                TOTAL-AMOUNT
+            PERFORM 2650-WRITE-ADJUSTMENT-AUDIT
+        END-IF
+    END-IF.
+
+2650-WRITE-ADJUSTMENT-AUDIT.
+    MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+    MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+    MOVE "ADJUSTMENT" TO AUDIT-TRAN-TYPE
+    MOVE WS-ADJUSTMENT-AMT TO AUDIT-TRAN-AMOUNT
+    MOVE TOTAL-AMOUNT TO AUDIT-RESULTING-TOTAL
+    WRITE AUDIT-RECORD.
+
+2680-REJECT-INVALID-SIGN.
+    SET DATA-EXCEPTION-OCCURRED TO TRUE
+    MOVE TRAN-AMOUNT TO SUSP-TRAN-AMOUNT
+    MOVE "INVALID TRAN-SIGN - ADJUSTMENT NOT APPLIED" TO SUSP-REASON
+    WRITE SUSPENSE-RECORD
+    DISPLAY "WARNING: Adjustment with invalid TRAN-SIGN '"
+        TRAN-SIGN "' routed to suspense."
+    MOVE "DATA EXCEPTION: INVALID TRAN-SIGN REJECTED TO SUSPENSE"
+        TO WS-EXCP-MESSAGE-TEXT
+    PERFORM 2400-WRITE-EXCEPTION.
+
+2700-REJECT-INVALID-TYPE.
+    SET DATA-EXCEPTION-OCCURRED TO TRUE
+    MOVE TRAN-AMOUNT TO SUSP-TRAN-AMOUNT
+    MOVE "INVALID TRAN-TYPE - NOT POSTED OR ADJUSTED" TO SUSP-REASON
+    WRITE SUSPENSE-RECORD
+    DISPLAY "WARNING: Transaction with invalid TRAN-TYPE '"
+        TRAN-TYPE "' routed to suspense."
+    MOVE "DATA EXCEPTION: INVALID TRAN-TYPE REJECTED TO SUSPENSE"
+        TO WS-EXCP-MESSAGE-TEXT
+    PERFORM 2400-WRITE-EXCEPTION.
+
+2300-REJECT-TO-SUSPENSE.
+    SET OVERFLOW-OCCURRED TO TRUE
+    MOVE TRANSACTION-AMT TO SUSP-TRAN-AMOUNT
+    MOVE "OVERFLOW - WOULD EXCEED TOTAL-AMOUNT LIMIT" TO SUSP-REASON
+    WRITE SUSPENSE-RECORD
+    DISPLAY "WARNING: Transaction " TRANSACTION-AMT
+        " routed to suspense - overflow avoided."
+    MOVE "OVERFLOW: TRANSACTION REJECTED TO SUSPENSE - TOTAL AT RISK"
+        TO WS-EXCP-MESSAGE-TEXT
+    PERFORM 2400-WRITE-EXCEPTION.
+
+2400-WRITE-EXCEPTION.
+    MOVE WS-RUN-DATE TO EXCP-RUN-DATE
+    MOVE WS-RUN-TIME TO EXCP-RUN-TIME
+    MOVE WS-EXCP-MESSAGE-TEXT TO EXCP-MESSAGE
+    WRITE EXCEPTION-RECORD.
+
+9000-TERMINATE.
+    IF OVERFLOW-OCCURRED
+        MOVE RC-OVERFLOW-DETECTED TO RETURN-CODE
+        DISPLAY "ATTENTION: One or more overflow exceptions occurred - "
+            "see exception report."
+    ELSE
+        IF THRESHOLD-VIOLATION-OCCURRED
+            MOVE RC-THRESHOLD-VIOLATION TO RETURN-CODE
+            DISPLAY "ATTENTION: One or more threshold violations "
+                "occurred - see exception report."
+        ELSE
+            IF DATA-EXCEPTION-OCCURRED
+                MOVE RC-DATA-EXCEPTION TO RETURN-CODE
+                DISPLAY "ATTENTION: One or more data exceptions "
+                    "occurred - see exception report."
+            END-IF
+        END-IF
+    END-IF
+    PERFORM 9100-WRITE-GL-EXTRACT
+    CLOSE TRAN-FILE
+    CLOSE SUSPENSE-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE AUDIT-FILE
+    CLOSE GL-EXTRACT-FILE
+    DISPLAY "Batch complete. Final Total Amount: " TOTAL-AMOUNT.
+
+9100-WRITE-GL-EXTRACT.
+    MOVE WS-BATCH-ID TO GL-BATCH-ID
+    MOVE WS-RUN-DATE TO GL-RUN-DATE
+    MOVE TOTAL-AMOUNT TO GL-FINAL-TOTAL
+    WRITE GL-EXTRACT-RECORD.
