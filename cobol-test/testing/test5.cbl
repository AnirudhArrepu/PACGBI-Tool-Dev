@@ -1,19 +1,192 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BankLoopError.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LOOP-REPORT-FILE ASSIGN TO "LOOPRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "LOOPCHKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+    SELECT PARAMETER-FILE ASSIGN TO "LOOPPARM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARAMETER-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  LOOP-REPORT-FILE.
+    COPY LOOPRPT.
+
+FD  CHECKPOINT-FILE.
+    COPY CHKPTREC.
+
+FD  PARAMETER-FILE.
+    COPY PARMREC.
+
 WORKING-STORAGE SECTION.
-01 COUNTER     PIC 9(2) VALUE ZEROS.
-01 LIMIT       PIC 9(2) VALUE 10.
-01 TOTAL       PIC 9(5) VALUE ZEROS.
+01 COUNTER                  PIC 9(2) VALUE ZEROS.
+01 LOOP-LIMIT                PIC 9(2) VALUE 10.
+01 TOTAL                    PIC 9(5) VALUE ZEROS.
+01 WS-REPORT-FILE-STATUS    PIC X(2) VALUE SPACES.
+01 RC-FILE-OPEN-ERROR       PIC 9(2) VALUE 99.
+01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE SPACES.
+01 WS-CHKPT-EOF-SWITCH      PIC X VALUE 'N'.
+    88 CHECKPOINT-EOF              VALUE 'Y'.
+01 WS-CHKPT-FOUND-SWITCH    PIC X VALUE 'N'.
+    88 CHECKPOINT-RECORD-FOUND     VALUE 'Y'.
+01 WS-RESTART-SWITCH        PIC X VALUE 'N'.
+    88 RESTARTING-RUN              VALUE 'Y'.
+01 WS-PARAMETER-FILE-STATUS PIC X(2) VALUE SPACES.
+01 WS-RUN-DATE-TIME.
+    05  WS-CURR-YYYY             PIC 9(4).
+    05  WS-CURR-MM               PIC 9(2).
+    05  WS-CURR-DD               PIC 9(2).
+    05  FILLER                   PIC X(13).
+01 WS-RUN-DATE               PIC X(10).
+
+01 WS-HEADING-LINE.
+    05  FILLER                   PIC X(20) VALUE "BANKLOOPERROR REPORT".
+    05  FILLER                   PIC X(11) VALUE " RUN DATE: ".
+    05  HDG-RUN-DATE             PIC X(10).
+
+01 WS-RESTART-HEADING-LINE.
+    05  FILLER                   PIC X(32) VALUE
+        "-- RESTARTED FROM CHECKPOINT -- ".
+    05  FILLER                   PIC X(11) VALUE " RUN DATE: ".
+    05  HDG2-RUN-DATE            PIC X(10).
+
+01 WS-DETAIL-LINE.
+    05  FILLER                   PIC X(9)  VALUE "COUNTER: ".
+    05  DTL-COUNTER              PIC ZZ.
+    05  FILLER                   PIC X(9)  VALUE "  TOTAL: ".
+    05  DTL-TOTAL                PIC ZZZZ9.
+
+01 WS-FINAL-LINE.
+    05  FILLER                   PIC X(14) VALUE "FINAL TOTAL : ".
+    05  FNL-TOTAL                PIC ZZZZ9.
 
 PROCEDURE DIVISION.
-    PERFORM UNTIL COUNTER > LIMIT
-        ADD 1 TO COUNTER
-        ADD COUNTER TO TOTAL
-        DISPLAY "Current Total: " TOTAL
-    END-PERFORM.
-   
-    DISPLAY "Final Total: " TOTAL.
-
-    STOP RUN.
\ No newline at end of file
+0000-MAIN-PROCESS.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-RUN-LOOP
+        UNTIL COUNTER > LOOP-LIMIT
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-TIME
+    STRING WS-CURR-YYYY "-" WS-CURR-MM "-" WS-CURR-DD
+        DELIMITED BY SIZE INTO WS-RUN-DATE
+    PERFORM 1050-READ-PARAMETER
+    PERFORM 1100-RESTART-CHECK
+    PERFORM 1150-OPEN-REPORT-FILE.
+
+1150-OPEN-REPORT-FILE.
+    *> A true mid-loop restart extends the existing ledger so the
+    *> pre-restart detail lines (req 005) survive; a fresh run (or one
+    *> following a prior run that completed normally) starts a new
+    *> report the way it always has.
+    IF RESTARTING-RUN
+        OPEN EXTEND LOOP-REPORT-FILE
+        IF WS-REPORT-FILE-STATUS NOT = "00"
+            DISPLAY "FATAL: Unable to open LOOPRPT - status "
+                WS-REPORT-FILE-STATUS
+            MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+            STOP RUN
+        END-IF
+        MOVE WS-RUN-DATE TO HDG2-RUN-DATE
+        WRITE RPT-LINE FROM WS-RESTART-HEADING-LINE
+    ELSE
+        OPEN OUTPUT LOOP-REPORT-FILE
+        IF WS-REPORT-FILE-STATUS NOT = "00"
+            DISPLAY "FATAL: Unable to open LOOPRPT - status "
+                WS-REPORT-FILE-STATUS
+            MOVE RC-FILE-OPEN-ERROR TO RETURN-CODE
+            STOP RUN
+        END-IF
+        MOVE WS-RUN-DATE TO HDG-RUN-DATE
+        WRITE RPT-LINE FROM WS-HEADING-LINE
+    END-IF.
+
+1050-READ-PARAMETER.
+    OPEN INPUT PARAMETER-FILE
+    IF WS-PARAMETER-FILE-STATUS = "00"
+        READ PARAMETER-FILE
+            AT END
+                DISPLAY "Parameter file empty - using default LOOP-LIMIT: "
+                    LOOP-LIMIT
+            NOT AT END
+                MOVE PARM-LIMIT TO LOOP-LIMIT
+                DISPLAY "LOOP-LIMIT overridden from parameter file: "
+                    LOOP-LIMIT
+        END-READ
+        CLOSE PARAMETER-FILE
+    ELSE
+        DISPLAY "No parameter file found - using default LOOP-LIMIT: "
+            LOOP-LIMIT
+    END-IF.
+
+1100-RESTART-CHECK.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        PERFORM UNTIL CHECKPOINT-EOF
+            READ CHECKPOINT-FILE
+                AT END
+                    SET CHECKPOINT-EOF TO TRUE
+                NOT AT END
+                    SET CHECKPOINT-RECORD-FOUND TO TRUE
+                    MOVE CHKPT-COUNTER TO COUNTER
+                    MOVE CHKPT-TOTAL TO TOTAL
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        IF CHECKPOINT-RECORD-FOUND AND CHKPT-COMPLETE
+            MOVE ZEROS TO COUNTER TOTAL
+            DISPLAY "Last run completed normally - starting fresh."
+        ELSE
+            IF CHECKPOINT-RECORD-FOUND
+                SET RESTARTING-RUN TO TRUE
+                DISPLAY "Restarting from checkpoint - COUNTER: " COUNTER
+                    " TOTAL: " TOTAL
+            ELSE
+                DISPLAY "No checkpoint found - starting fresh."
+            END-IF
+        END-IF
+    ELSE
+        DISPLAY "No checkpoint found - starting fresh."
+    END-IF
+    OPEN EXTEND CHECKPOINT-FILE.
+
+2000-RUN-LOOP.
+    ADD 1 TO COUNTER
+    ADD COUNTER TO TOTAL
+    DISPLAY "Current Total: " TOTAL
+    MOVE COUNTER TO DTL-COUNTER
+    MOVE TOTAL TO DTL-TOTAL
+    WRITE RPT-LINE FROM WS-DETAIL-LINE
+    MOVE COUNTER TO CHKPT-COUNTER
+    MOVE TOTAL TO CHKPT-TOTAL
+    SET CHKPT-IN-PROGRESS TO TRUE
+    WRITE CHECKPOINT-RECORD.
+
+9000-TERMINATE.
+    DISPLAY "Final Total: " TOTAL
+    MOVE TOTAL TO FNL-TOTAL
+    WRITE RPT-LINE FROM WS-FINAL-LINE
+    CLOSE LOOP-REPORT-FILE
+    PERFORM 9050-WRITE-COMPLETION-CHECKPOINT
+    CLOSE CHECKPOINT-FILE.
+
+9050-WRITE-COMPLETION-CHECKPOINT.
+    *> Loop ran to completion - append a final record marked complete
+    *> so the next run's 1100-RESTART-CHECK starts fresh instead of
+    *> resuming from this run's finished COUNTER/TOTAL. The total is
+    *> left in the file for ReconciliationReport to pick up.
+    MOVE COUNTER TO CHKPT-COUNTER
+    MOVE TOTAL TO CHKPT-TOTAL
+    SET CHKPT-COMPLETE TO TRUE
+    WRITE CHECKPOINT-RECORD.
